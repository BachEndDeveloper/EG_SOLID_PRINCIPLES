@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*    INVREC.CPY                                                  *
+000300*    INVOICE TRANSACTION RECORD - ONE INPUT INVOICE TO BE        *
+000400*    DISCOUNTED, TAXED AND TOTALED BY THE INVOICE BATCH RUN.     *
+000500******************************************************************
+000600 01  INV-RECORD.
+000700     05  INV-NUMBER              PIC 9(07).
+000800     05  INV-CUSTOMER-NUMBER     PIC 9(06).
+000900     05  INV-TYPE                PIC X(15).
+001000     05  INV-AMOUNT              PIC 9(07)V99.
