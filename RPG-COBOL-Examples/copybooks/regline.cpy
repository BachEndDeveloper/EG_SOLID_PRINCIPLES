@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    REGLINE.CPY                                                 *
+000300*    DAILY INVOICE REGISTER PRINT LINE - ONE LINE PER INVOICE,    *
+000400*    PLUS THE GRAND-TOTAL LINE WRITTEN AT END OF RUN.             *
+000500******************************************************************
+000600 01  REG-LINE.
+000700     05  REG-INVOICE-NUMBER      PIC ZZZZZZ9.
+000800     05  FILLER                  PIC X(03) VALUE SPACES.
+000900     05  REG-INVOICE-TYPE        PIC X(15).
+001000     05  FILLER                  PIC X(03) VALUE SPACES.
+001100     05  REG-DISCOUNT            PIC Z,ZZZ,ZZ9.99-.
+001200     05  FILLER                  PIC X(03) VALUE SPACES.
+001300     05  REG-TAX-AMOUNT          PIC Z,ZZZ,ZZ9.99-.
+001400     05  FILLER                  PIC X(03) VALUE SPACES.
+001500     05  REG-TOTAL               PIC Z,ZZZ,ZZ9.99-.
+001600     05  FILLER                  PIC X(20) VALUE SPACES.
