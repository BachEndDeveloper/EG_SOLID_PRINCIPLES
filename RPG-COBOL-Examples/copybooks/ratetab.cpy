@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*    RATETAB.CPY                                                 *
+000300*    DISCOUNT/TAX RATE TABLE RECORD - ONE ENTRY PER INVOICE TYPE  *
+000400*    PER EFFECTIVE DATE.  MAINTAINED BY DSRATEMT AND READ BY THE  *
+000500*    INVOICE BATCH RUN TO BUILD THE IN-MEMORY RATE TABLE.         *
+000600******************************************************************
+000700 01  RTE-RECORD.
+000800     05  RTE-INVOICE-TYPE        PIC X(15).
+000900     05  RTE-EFFECTIVE-DATE      PIC 9(08).
+001000     05  RTE-DISCOUNT-RATE       PIC 9V9999.
+001100     05  RTE-TAX-RATE            PIC 9V9999.
