@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    CKPTREC.CPY                                                 *
+000300*    CHECKPOINT RECORD - APPENDED TO THE CHECKPOINT FILE AFTER   *
+000400*    EVERY INVOICE PROCESSED SO A RESTARTED RUN CAN SKIP PAST     *
+000500*    EVERYTHING ALREADY COMPLETED WITHOUT REPROCESSING A RECORD.  *
+000600******************************************************************
+000700 01  CKP-RECORD.
+000800     05  CKP-LAST-INVOICE-NUMBER PIC 9(07).
+000900     05  CKP-RUN-DATE            PIC 9(08).
+001000     05  CKP-RUN-TIME            PIC 9(08).
+001100     05  CKP-RECORD-COUNT        PIC 9(07).
+001200     05  CKP-RUN-STATUS          PIC X(01).
+001300         88  CKP-RUN-IN-PROGRESS VALUE 'I'.
+001400         88  CKP-RUN-COMPLETE    VALUE 'C'.
+001500     05  CKP-RUN-GRAND-TOTAL     PIC S9(07)V99
+001510         SIGN IS TRAILING SEPARATE CHARACTER.
