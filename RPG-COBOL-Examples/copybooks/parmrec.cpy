@@ -0,0 +1,8 @@
+000100******************************************************************
+000200*    PARMREC.CPY                                                *
+000300*    RUN-CONTROL PARAMETER RECORD - ONE CONTROL CARD READ AT     *
+000400*    THE START OF THE BATCH RUN, CURRENTLY JUST THE CHECKPOINT   *
+000500*    INTERVAL SO OPERATIONS CAN TUNE IT WITHOUT A RECOMPILE.     *
+000600******************************************************************
+000700 01  PARM-RECORD.
+000800     05  PARM-CHECKPOINT-INTERVAL PIC 9(05).
