@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    AREXTR.CPY                                                  *
+000300*    AR INTERFACE EXTRACT RECORD - ONE ROW PER INVOICE, POSTED,  *
+000400*    TAXED TOTAL, PICKED UP BY ACCOUNTS RECEIVABLE FOR POSTING.   *
+000500******************************************************************
+000600 01  EXT-RECORD.
+000700     05  EXT-INVOICE-NUMBER      PIC 9(07).
+000800     05  EXT-CUSTOMER-NUMBER     PIC 9(06).
+000900     05  EXT-INVOICE-TYPE        PIC X(15).
+001000     05  EXT-FINAL-TOTAL         PIC S9(07)V99
+001010         SIGN IS TRAILING SEPARATE CHARACTER.
+001100     05  EXT-POSTING-DATE        PIC 9(08).
