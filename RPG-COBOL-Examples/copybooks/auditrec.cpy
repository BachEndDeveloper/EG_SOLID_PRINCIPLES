@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    AUDITREC.CPY                                                *
+000300*    AUDIT LOG RECORD - ONE ROW WRITTEN FOR EVERY INVOICE THAT    *
+000400*    GOES THROUGH GETINVOICEDISCOUNT-PARA / GETTOTAL-PARA, SO    *
+000500*    ANY HISTORICAL COMPUTATION CAN BE RECONSTRUCTED AND PROVED.  *
+000600******************************************************************
+000700 01  AUD-RECORD.
+000800     05  AUD-INVOICE-NUMBER      PIC 9(07).
+000900     05  AUD-INVOICE-TYPE        PIC X(15).
+001000     05  AUD-DISCOUNT            PIC S9(07)V99
+001010         SIGN IS TRAILING SEPARATE CHARACTER.
+001100     05  AUD-TAX-AMOUNT          PIC S9(07)V99
+001110         SIGN IS TRAILING SEPARATE CHARACTER.
+001200     05  AUD-TOTAL               PIC S9(07)V99
+001210         SIGN IS TRAILING SEPARATE CHARACTER.
+001300     05  AUD-RUN-DATE            PIC 9(08).
+001400     05  AUD-RUN-TIME            PIC 9(08).
