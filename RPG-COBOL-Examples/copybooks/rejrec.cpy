@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*    REJREC.CPY                                                  *
+000300*    REJECT RECORD - WRITTEN FOR ANY INVOICE WHOSE INV-TYPE DOES  *
+000400*    NOT MATCH A KNOWN ENTRY IN THE RATE TABLE, SO A DATA PROBLEM  *
+000500*    GETS CAUGHT INSTEAD OF SILENTLY SHORTING THE DISCOUNT.       *
+000600******************************************************************
+000700 01  REJ-RECORD.
+000800     05  REJ-INVOICE-NUMBER      PIC 9(07).
+000900     05  REJ-CUSTOMER-NUMBER     PIC 9(06).
+001000     05  REJ-INVOICE-TYPE        PIC X(15).
+001100     05  REJ-AMOUNT              PIC 9(07)V99.
+001200     05  REJ-REASON-CODE         PIC X(04).
+001300     05  REJ-REASON-TEXT         PIC X(44).
