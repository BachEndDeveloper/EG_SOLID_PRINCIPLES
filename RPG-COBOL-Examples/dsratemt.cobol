@@ -0,0 +1,207 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DSRATEMT.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    --------------------                                       *
+001000*    2026-08-08  RH  ORIGINAL ONLINE MAINTENANCE SCREEN FOR THE   *
+001100*                    RATE-TABLE-FILE.  OPERATORS KEY IN A NEW     *
+001200*                    INVOICE TYPE, EFFECTIVE DATE, DISCOUNT RATE  *
+001300*                    AND TAX RATE AND THE ENTRY IS APPENDED TO    *
+001400*                    THE RATE-TABLE-FILE, THE SAME WAY THE        *
+001500*                    INVOICE BATCH RUN'S RATE TABLE IS BUILT FROM *
+001600*                    THE MOST-RECENT EFFECTIVE-DATED ENTRY PER    *
+001700*                    INVOICE TYPE - A CHANGE IN RATE IS MADE BY   *
+001800*                    ADDING A NEW, LATER-DATED ENTRY RATHER THAN  *
+001900*                    REWRITING THE OLD ONE.                       *
+001910*    2026-08-08  RH  2000-MAINTAIN-RATES-PARA NOW VALIDATES THE   *
+001920*                    SCREEN ENTRY BEFORE SAVING IT - A BLANK       *
+001930*                    INVOICE TYPE, A ZERO EFFECTIVE DATE, OR A    *
+001940*                    DISCOUNT OR TAX RATE OUTSIDE 0.0000-1.0000   *
+001950*                    REDISPLAYS THE SCREEN WITH AN ERROR MESSAGE  *
+001960*                    INSTEAD OF BEING WRITTEN TO THE RATE-TABLE-  *
+001970*                    FILE.  DROPPED THE CRT STATUS SPECIAL-NAME - *
+001980*                    FUNCTION SELECTION IS DRIVEN ENTIRELY BY THE *
+001990*                    TYPED WS-SCR-FUNCTION-KEY FIELD AND THE      *
+001991*                    STATUS BYTE WAS NEVER READ.                  *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RATE-TABLE-FILE ASSIGN TO "RATEFILE"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-RATE-FILE-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RATE-TABLE-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700 COPY "ratetab.cpy".
+003800*
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-RATE-FILE-STATUS        PIC X(02).
+004200*
+004300 01  WS-SWITCHES.
+004400     05  WS-EXIT-SW             PIC X(01) VALUE 'N'.
+004500         88  WS-EXIT                    VALUE 'Y'.
+004600     05  WS-FILE-EXISTS-SW      PIC X(01) VALUE 'N'.
+004700         88  WS-FILE-EXISTS             VALUE 'Y'.
+004750     05  WS-VALID-ENTRY-SW      PIC X(01) VALUE 'N'.
+004760         88  WS-VALID-ENTRY             VALUE 'Y'.
+004800*
+004900 01  WS-SCREEN-FIELDS.
+005000     05  WS-SCR-INVOICE-TYPE    PIC X(15) VALUE SPACES.
+005100     05  WS-SCR-EFFECTIVE-DATE  PIC 9(08) VALUE ZERO.
+005200     05  WS-SCR-DISCOUNT-RATE   PIC 9V9999 VALUE ZERO.
+005300     05  WS-SCR-TAX-RATE        PIC 9V9999 VALUE ZERO.
+005400     05  WS-SCR-FUNCTION-KEY    PIC X(01) VALUE SPACES.
+005500         88  WS-SCR-SAVE-REQUESTED      VALUE 'S' 's'.
+005600         88  WS-SCR-EXIT-REQUESTED      VALUE 'X' 'x'.
+005650     05  WS-SCR-ERROR-MSG       PIC X(40) VALUE SPACES.
+005700*
+005800 SCREEN SECTION.
+005900 01  RATE-MAINTENANCE-SCREEN.
+006000     05  BLANK SCREEN.
+006100     05  LINE 01 COLUMN 25
+006200         VALUE "RATE TABLE MAINTENANCE" HIGHLIGHT.
+006300     05  LINE 03 COLUMN 05 VALUE "INVOICE TYPE . . . . :".
+006400     05  LINE 03 COLUMN 29
+006500         PIC X(15) USING WS-SCR-INVOICE-TYPE.
+006600     05  LINE 04 COLUMN 05 VALUE "EFFECTIVE DATE (CCYYMMDD) :".
+006700     05  LINE 04 COLUMN 34
+006800         PIC 9(08) USING WS-SCR-EFFECTIVE-DATE.
+006900     05  LINE 05 COLUMN 05 VALUE "DISCOUNT RATE (0.NNNN) . :".
+007000     05  LINE 05 COLUMN 33
+007100         PIC 9V9999 USING WS-SCR-DISCOUNT-RATE.
+007200     05  LINE 06 COLUMN 05 VALUE "TAX RATE (0.NNNN) . . . :".
+007300     05  LINE 06 COLUMN 33
+007400         PIC 9V9999 USING WS-SCR-TAX-RATE.
+007500     05  LINE 08 COLUMN 05
+007600         VALUE "S = SAVE THIS ENTRY    X = EXIT".
+007700     05  LINE 09 COLUMN 05 VALUE "FUNCTION . . . . . . :".
+007800     05  LINE 09 COLUMN 29
+007900         PIC X(01) USING WS-SCR-FUNCTION-KEY.
+007950     05  LINE 11 COLUMN 05
+007960         PIC X(40) USING WS-SCR-ERROR-MSG HIGHLIGHT.
+008000*
+008100 PROCEDURE DIVISION.
+008200 0000-MAINLINE SECTION.
+008300 0000-MAINLINE-PARA.
+008400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008500     PERFORM 2000-MAINTAIN-RATES THRU 2000-EXIT
+008600         UNTIL WS-EXIT
+008700     PERFORM 9000-TERMINATE THRU 9000-EXIT
+008800     STOP RUN.
+008900*
+009000******************************************************************
+009100*    1000-INITIALIZE                                              *
+009200*    CHECKS WHETHER THE RATE-TABLE-FILE ALREADY EXISTS AND OPENS  *
+009300*    IT FOR APPEND IF SO, OR CREATES IT IF THIS IS THE FIRST RUN. *
+009400******************************************************************
+009500 1000-INITIALIZE SECTION.
+009600 1000-INITIALIZE-PARA.
+009700     OPEN INPUT RATE-TABLE-FILE
+009800     IF WS-RATE-FILE-STATUS = "00"
+009900         SET WS-FILE-EXISTS TO TRUE
+010000         CLOSE RATE-TABLE-FILE
+010100         OPEN EXTEND RATE-TABLE-FILE
+010200     ELSE
+010300         OPEN OUTPUT RATE-TABLE-FILE
+010400     END-IF.
+010500 1000-EXIT.
+010600     EXIT.
+010700*
+010800******************************************************************
+010900*    2000-MAINTAIN-RATES                                          *
+011000*    DISPLAYS THE MAINTENANCE SCREEN, ACCEPTS ONE OPERATOR ENTRY, *
+011100*    AND SAVES IT TO THE RATE-TABLE-FILE WHEN REQUESTED.          *
+011200******************************************************************
+011300 2000-MAINTAIN-RATES SECTION.
+011400 2000-MAINTAIN-RATES-PARA.
+011500     MOVE SPACES TO WS-SCR-INVOICE-TYPE
+011600     MOVE ZERO   TO WS-SCR-EFFECTIVE-DATE
+011700     MOVE ZERO   TO WS-SCR-DISCOUNT-RATE
+011800     MOVE ZERO   TO WS-SCR-TAX-RATE
+011900     MOVE SPACES TO WS-SCR-FUNCTION-KEY
+011910     MOVE SPACES TO WS-SCR-ERROR-MSG
+012000     DISPLAY RATE-MAINTENANCE-SCREEN
+012100     ACCEPT RATE-MAINTENANCE-SCREEN
+012200     IF WS-SCR-EXIT-REQUESTED
+012300         SET WS-EXIT TO TRUE
+012400     ELSE
+012500         IF WS-SCR-SAVE-REQUESTED
+012510             PERFORM 2050-VALIDATE-RATE-ENTRY THRU 2050-EXIT
+012520             IF WS-VALID-ENTRY
+012600                 PERFORM 2100-SAVE-RATE-RECORD THRU 2100-EXIT
+012610             ELSE
+012620                 DISPLAY RATE-MAINTENANCE-SCREEN
+012630             END-IF
+012700         END-IF
+012800     END-IF.
+012900 2000-EXIT.
+013000     EXIT.
+013100*
+013110******************************************************************
+013120*    2050-VALIDATE-RATE-ENTRY                                      *
+013130*    REJECTS A SAVE REQUEST WITH A BLANK INVOICE TYPE, A ZERO      *
+013140*    EFFECTIVE DATE, OR A DISCOUNT/TAX RATE OUTSIDE 0.0000-1.0000, *
+013150*    SO AN EMPTY OR OUT-OF-RANGE ENTRY IS NEVER WRITTEN TO THE     *
+013160*    RATE-TABLE-FILE.                                              *
+013170******************************************************************
+013180 2050-VALIDATE-RATE-ENTRY SECTION.
+013190 2050-VALIDATE-RATE-ENTRY-PARA.
+013191     SET WS-VALID-ENTRY TO TRUE
+013192     IF WS-SCR-INVOICE-TYPE = SPACES
+013193         MOVE 'N' TO WS-VALID-ENTRY-SW
+013194         MOVE 'INVOICE TYPE MAY NOT BE BLANK' TO WS-SCR-ERROR-MSG
+013195     ELSE
+013196         IF WS-SCR-EFFECTIVE-DATE = ZERO
+013197             MOVE 'N' TO WS-VALID-ENTRY-SW
+013198             MOVE 'EFFECTIVE DATE MAY NOT BE ZERO'
+013199                 TO WS-SCR-ERROR-MSG
+013200         ELSE
+013201             IF WS-SCR-DISCOUNT-RATE > 1.0000
+013202                 MOVE 'N' TO WS-VALID-ENTRY-SW
+013203                 MOVE 'DISCOUNT RATE MUST BE 0.0000 TO 1.0000'
+013204                     TO WS-SCR-ERROR-MSG
+013205             ELSE
+013206                 IF WS-SCR-TAX-RATE > 1.0000
+013207                     MOVE 'N' TO WS-VALID-ENTRY-SW
+013208                     MOVE 'TAX RATE MUST BE 0.0000 TO 1.0000'
+013209                         TO WS-SCR-ERROR-MSG
+013210                 END-IF
+013211             END-IF
+013212         END-IF
+013213     END-IF.
+013214 2050-EXIT.
+013215     EXIT.
+013216*
+013220******************************************************************
+013230*    2100-SAVE-RATE-RECORD                                        *
+013240*    WRITES ONE NEW RATE-TABLE-FILE ENTRY FROM THE SCREEN FIELDS.  *
+013250******************************************************************
+013260 2100-SAVE-RATE-RECORD SECTION.
+013270 2100-SAVE-RATE-RECORD-PARA.
+013280     MOVE WS-SCR-INVOICE-TYPE   TO RTE-INVOICE-TYPE
+013900     MOVE WS-SCR-EFFECTIVE-DATE TO RTE-EFFECTIVE-DATE
+014000     MOVE WS-SCR-DISCOUNT-RATE  TO RTE-DISCOUNT-RATE
+014100     MOVE WS-SCR-TAX-RATE       TO RTE-TAX-RATE
+014200     WRITE RTE-RECORD.
+014300 2100-EXIT.
+014400     EXIT.
+014500*
+014600******************************************************************
+014700*    9000-TERMINATE                                               *
+014800*    CLOSES THE RATE-TABLE-FILE AT END OF THE MAINTENANCE SESSION.*
+014900******************************************************************
+015000 9000-TERMINATE SECTION.
+015100 9000-TERMINATE-PARA.
+015200     CLOSE RATE-TABLE-FILE.
+015300 9000-EXIT.
+015400     EXIT.
