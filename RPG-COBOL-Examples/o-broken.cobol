@@ -1,34 +1,634 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. INVOICE.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Discount         PIC 9(3)V99 VALUE ZEROS.
-01 Total            PIC 9(5)V99 VALUE ZEROS.
-01 InvoiceType      PIC A(10) VALUE SPACES.
-01 InvoiceTypeDs.
-   05 OneTime       PIC A(10) VALUE 'OneTime'.
-   05 Recurring     PIC A(10) VALUE 'Recurring'.
-
-PROCEDURE DIVISION.
-
-GetInvoiceDiscount SECTION.
-GetInvoiceDiscount-Para.
-    EVALUATE TRUE
-        WHEN InvoiceType = 'OneTime'
-            MOVE 0.1 TO Discount
-        WHEN InvoiceType = 'Recurring'
-            MOVE 0.2 TO Discount
-        WHEN OTHER
-            MOVE 0 TO Discount
-    END-EVALUATE.
-    EXIT SECTION.
-
-GetTotal SECTION.
-GetTotal-Para.
-    PERFORM GetInvoiceDiscount-Para
-    COMPUTE Total = Total - Discount
-    DISPLAY 'Total after discount: ' Total
-    EXIT SECTION.
-
-END PROGRAM INVOICE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    INVOICE.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2018-03-02.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                        *
+000900*    --------------------                                       *
+001000*    2018-03-02  RH  ORIGINAL ONE-SHOT DISCOUNT CALCULATION.     *
+001100*    2026-08-08  RH  CONVERTED TO A BATCH PROGRAM THAT READS AN  *
+001200*                    INVOICE-FILE IN A LOOP, CALLING             *
+001300*                    GETINVOICEDISCOUNT-PARA AND GETTOTAL-PARA   *
+001400*                    ONCE PER RECORD, INSTEAD OF ONE HARD-CODED  *
+001500*                    IN-MEMORY INVOICE PER EXECUTION.            *
+001600*    2026-08-08  RH  DISCOUNT/TAX RATES NOW COME FROM THE        *
+001700*                    RATE-TABLE-FILE, LOADED INTO AN IN-MEMORY   *
+001800*                    TABLE KEYED BY INVOICE TYPE AND EFFECTIVE   *
+001900*                    DATE, INSTEAD OF HARD-CODED LITERALS.       *
+001950*    2026-08-08  RH  ADDED THE DAILY INVOICE REGISTER REPORT,    *
+001960*                    ONE LINE PER INVOICE PLUS A GRAND-TOTAL     *
+001970*                    LINE, SO ACCOUNTING HAS SOMETHING TO        *
+001980*                    RECONCILE AGAINST AT DAY END.               *
+001985*    2026-08-08  RH  ADDED A TAX-CALC STEP BETWEEN THE DISCOUNT   *
+001986*                    AND THE FINAL TOTAL, APPLYING THE TAX RATE   *
+001987*                    FROM THE RATE TABLE FOR THE INVOICE TYPE.    *
+001988*    2026-08-08  RH  ADDED AN AUDIT LOG RECORD FOR EVERY INVOICE  *
+001989*                    PROCESSED, SO A DISPUTED TOTAL CAN BE        *
+001990*                    RECONSTRUCTED AND PROVED.                   *
+001991*    2026-08-08  RH  ADDED CHECKPOINT/RESTART - THE RUN NOW       *
+001992*                    RECORDS ITS LAST INVOICE NUMBER PROCESSED    *
+001993*                    EVERY PARM-CHECKPOINT-INTERVAL RECORDS, AND  *
+001994*                    SKIPS PAST THEM ON A RESTARTED RUN.          *
+001995*    2026-08-08  RH  AN INVOICETYPE NOT FOUND IN THE RATE TABLE   *
+001996*                    NOW GOES TO THE REJECT-FILE WITH A REASON    *
+001997*                    CODE INSTEAD OF SILENTLY ZEROING THE         *
+001998*                    DISCOUNT.                                   *
+001999*    2026-08-08  RH  ADDED CREDITMEMO TO INVOICETYPEDS.  A        *
+002000*                   CREDITMEMO REVERSES THE SIGN OF TOTAL SO IT   *
+002001*                   POSTS AS A CREDIT RATHER THAN A CHARGE.       *
+002002*                   TOTAL IS NOW SIGNED TO CARRY A NEGATIVE       *
+002003*                   CREDIT-MEMO AMOUNT.                           *
+002004*    2026-08-08  RH  ADDED THE AR-EXTRACT-FILE - A FINALIZED     *
+002005*                   TOTAL ROW IS NOW WRITTEN PER INVOICE FOR     *
+002006*                   ACCOUNTS RECEIVABLE TO PICK UP AND POST.     *
+002007*    2026-08-08  RH  A RESTARTED RUN NOW OPENS THE             *
+002008*                   REGISTER/AUDIT/REJECT/AR-EXTRACT FILES      *
+002009*                   EXTEND INSTEAD OF OUTPUT SO PRIOR OUTPUT     *
+002010*                   SURVIVES; PARAMETER-FILE NOW HAS A FILE      *
+002011*                   STATUS SO A MISSING PARMFILE DEFAULTS THE    *
+002012*                   CHECKPOINT INTERVAL INSTEAD OF ABENDING;     *
+002013*                   REMOVED A REDUNDANT RATE-TABLE LOOKUP FROM   *
+002014*                   GETTOTAL-PARA; A SAME-DAY CORRECTED RATE     *
+002015*                   ROW (EQUAL EFFECTIVE DATE) NOW SUPERSEDES    *
+002016*                   THE ORIGINAL INSTEAD OF BEING IGNORED;       *
+002017*                   DISCOUNT/TAX WORKING-STORAGE AND THE         *
+002018*                   AUDIT/REGISTER RECORD LAYOUTS ARE WIDENED    *
+002019*                   TO MATCH INV-AMOUNT'S SCALE; THE REJECT      *
+002020*                   REASON TEXT FIELD IS WIDENED TO FIT ITS      *
+002021*                   LONGEST MESSAGE; THE CHECKPOINT RECORD COUNT *
+002022*                   IS NOW RESTORED ON RESTART; AND THE UNUSED   *
+002023*                   ONETIME/RECURRING/TOPCUSTOMERINVOICE         *
+002024*                   LITERALS WERE DROPPED FROM INVOICETYPEDS.    *
+002025*    2026-08-08  RH  THE CHECKPOINT-FILE NOW CARRIES A RUN-     *
+002026*                   STATUS BYTE SO A SUCCESSFUL END OF RUN CAN   *
+002027*                   BE TOLD APART FROM AN ABEND - A FRESH RUN     *
+002028*                   NO LONGER MISTAKES A COMPLETED PRIOR DAY'S    *
+002029*                   CHECKPOINT FOR ONE TO RESUME.  THE IN-MEMORY  *
+002030*                   RATE TABLE NOW GUARDS ITS 50-ENTRY CEILING    *
+002031*                   INSTEAD OF RELYING ON IT NEVER BEING HIT.     *
+002032*                   1130-FIND-RATE-ENTRY WAS MOVED TO SIT WITH    *
+002033*                   THE REST OF THE 1100 SERIES.                 *
+002034*    2026-08-08  RH  2800-CHECKPOINT NOW WRITES A CHECKPOINT      *
+002035*                   RECORD AFTER EVERY INVOICE PROCESSED RATHER   *
+002036*                   THAN EVERY PARM-CHECKPOINT-INTERVAL RECORDS,  *
+002037*                   SO A RESTARTED RUN'S LAST-INVOICE-PROCESSED   *
+002038*                   POSITION IS ALWAYS EXACT AND NO INVOICE CAN   *
+002039*                   BE POSTED TWICE TO THE REGISTER, AUDIT LOG,   *
+002040*                   OR AR-EXTRACT-FILE AFTER AN ABEND; THE OLD    *
+002041*                   INTERVAL NOW ONLY PACES A PROGRESS DISPLAY.   *
+002042*                   THE CHECKPOINT RECORD ALSO CARRIES THE        *
+002043*                   RUNNING GRAND TOTAL, RESTORED ON RESTART, SO  *
+002044*                   THE DAILY REGISTER'S GRAND-TOTAL LINE STAYS   *
+002045*                   CORRECT ACROSS A RESTART INSTEAD OF ONLY      *
+002046*                   TOTALING THE RESUMED SEGMENT; 8000-WRITE-     *
+002047*                   GRAND-TOTAL-LINE WAS MOVED TO SIT AHEAD OF    *
+002048*                   9000-TERMINATE, WHICH PERFORMS IT.            *
+002049******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT INVOICE-FILE ASSIGN TO "INVFILE"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT RATE-TABLE-FILE ASSIGN TO "RATEFILE"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003010     SELECT REGISTER-FILE ASSIGN TO "REGFILE"
+003020         ORGANIZATION IS LINE SEQUENTIAL.
+003030     SELECT AUDIT-FILE ASSIGN TO "AUDITFL"
+003040         ORGANIZATION IS LINE SEQUENTIAL.
+003050     SELECT PARAMETER-FILE ASSIGN TO "PARMFILE"
+003060         ORGANIZATION IS LINE SEQUENTIAL
+003065         FILE STATUS IS WS-PARM-FILE-STATUS.
+003070     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+003080         ORGANIZATION IS LINE SEQUENTIAL
+003090         FILE STATUS IS WS-CKPT-FILE-STATUS.
+003095     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+003096         ORGANIZATION IS LINE SEQUENTIAL.
+003097     SELECT AR-EXTRACT-FILE ASSIGN TO "AREXTFL"
+003098         ORGANIZATION IS LINE SEQUENTIAL.
+003100*
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  INVOICE-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600 COPY "invrec.cpy".
+003700*
+003800 FD  RATE-TABLE-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000 COPY "ratetab.cpy".
+004010*
+004020 FD  REGISTER-FILE
+004030     LABEL RECORDS ARE STANDARD.
+004040 COPY "regline.cpy".
+004050*
+004060 FD  AUDIT-FILE
+004070     LABEL RECORDS ARE STANDARD.
+004080 COPY "auditrec.cpy".
+004090*
+004091 FD  PARAMETER-FILE
+004092     LABEL RECORDS ARE STANDARD.
+004093 COPY "parmrec.cpy".
+004094*
+004095 FD  CHECKPOINT-FILE
+004096     LABEL RECORDS ARE STANDARD.
+004097 COPY "ckptrec.cpy".
+004098*
+004099 FD  REJECT-FILE
+004101     LABEL RECORDS ARE STANDARD.
+004102 COPY "rejrec.cpy".
+004103*
+004104 FD  AR-EXTRACT-FILE
+004105     LABEL RECORDS ARE STANDARD.
+004106 COPY "arextr.cpy".
+004110*
+004200 WORKING-STORAGE SECTION.
+004300 01  Discount         PIC S9(07)V99 VALUE ZEROS.
+004400 01  Total            PIC S9(07)V99 VALUE ZEROS.
+004500 01  InvoiceType      PIC X(15) VALUE SPACES.
+004600 01  InvoiceTypeDs.
+004830     05 CreditMemo    PIC X(15) VALUE 'CreditMemo'.
+004900*
+005000 01  WS-SWITCHES.
+005100     05  WS-EOF-INVOICE-SW      PIC X(01) VALUE 'N'.
+005200         88  WS-EOF-INVOICE             VALUE 'Y'.
+005300     05  WS-EOF-RATE-SW         PIC X(01) VALUE 'N'.
+005400         88  WS-EOF-RATE                VALUE 'Y'.
+005500     05  WS-RATE-FOUND-SW       PIC X(01) VALUE 'N'.
+005600         88  WS-RATE-FOUND              VALUE 'Y'.
+005610     05  WS-EOF-CKPT-SW         PIC X(01) VALUE 'N'.
+005620         88  WS-EOF-CKPT                VALUE 'Y'.
+005630     05  WS-INVALID-TYPE-SW     PIC X(01) VALUE 'N'.
+005640         88  WS-INVALID-TYPE            VALUE 'Y'.
+005700*
+005800 01  WS-DATE-TIME-FIELDS.
+005900     05  WS-RUN-DATE            PIC 9(08).
+006000     05  WS-RUN-TIME            PIC 9(08).
+006100*
+006150 01  WS-GRAND-TOTAL             PIC S9(07)V99 VALUE ZERO.
+006160*
+006170 01  WS-INVOICE-TAX-RATE        PIC 9V9999 VALUE ZERO.
+006180 01  WS-TAX-AMOUNT              PIC S9(07)V99 VALUE ZERO.
+006190*
+006191 01  WS-CKPT-FILE-STATUS        PIC X(02) VALUE SPACES.
+006192 01  WS-PARM-FILE-STATUS        PIC X(02) VALUE SPACES.
+006193 01  WS-CHECKPOINT-INTERVAL     PIC 9(05) VALUE 100.
+006194 01  WS-RECORDS-SINCE-CKPT      PIC 9(05) VALUE ZERO.
+006195 01  WS-CKPT-RECORD-COUNT       PIC 9(07) VALUE ZERO.
+006196 01  WS-RESTART-INVOICE-NUMBER  PIC 9(07) VALUE ZERO.
+006197 01  WS-CKPT-LAST-STATUS        PIC X(01) VALUE SPACES.
+006198     88  WS-CKPT-LAST-RUN-COMPLETE      VALUE 'C'.
+006199*
+006200 01  WS-LOOKUP-TYPE             PIC X(15).
+006300*
+006400 01  WS-RATE-TABLE-AREA.
+006500     05  WS-RATE-TABLE-COUNT    PIC 9(04) VALUE ZERO.
+006600     05  WS-RATE-ENTRY OCCURS 1 TO 50 TIMES
+006700                       DEPENDING ON WS-RATE-TABLE-COUNT
+006800                       INDEXED BY WS-RATE-IDX.
+006900         10  WS-RATE-TYPE             PIC X(15).
+007000         10  WS-RATE-EFFECTIVE-DATE   PIC 9(08).
+007100         10  WS-RATE-DISCOUNT-RATE    PIC 9V9999.
+007200         10  WS-RATE-TAX-RATE         PIC 9V9999.
+007300*
+007400 PROCEDURE DIVISION.
+007500*
+007600******************************************************************
+007700*    0000-MAINLINE                                               *
+007800*    DRIVES THE BATCH RUN - ONE PASS OF THE INVOICE-FILE.        *
+007900******************************************************************
+008000 0000-MAINLINE SECTION.
+008100 0000-MAINLINE-PARA.
+008200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008300     PERFORM 2000-PROCESS-INVOICE THRU 2000-EXIT
+008400         UNTIL WS-EOF-INVOICE
+008500     PERFORM 9000-TERMINATE THRU 9000-EXIT
+008600     STOP RUN.
+008700*
+008800******************************************************************
+008900*    1000-INITIALIZE                                             *
+009000*    OPENS THE INVOICE-FILE, LOADS THE RATE TABLE, AND PRIMES    *
+009100*    THE FIRST READ OF THE INVOICE-FILE.  ON A RESTARTED RUN     *
+009110*    (WS-RESTART-INVOICE-NUMBER > ZERO) THE REGISTER, AUDIT,     *
+009120*    REJECT AND AR-EXTRACT FILES ARE OPENED EXTEND SO THE        *
+009130*    OUTPUT ALREADY WRITTEN BEFORE THE RESTART IS NOT LOST.      *
+009200******************************************************************
+009300 1000-INITIALIZE SECTION.
+009400 1000-INITIALIZE-PARA.
+009500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+009600     ACCEPT WS-RUN-TIME FROM TIME
+009700     PERFORM 1100-LOAD-RATE-TABLE THRU 1100-EXIT
+009710     PERFORM 1150-LOAD-RUN-PARMS THRU 1150-EXIT
+009720     PERFORM 1200-RESTART-CHECK THRU 1200-EXIT
+009800     OPEN INPUT INVOICE-FILE
+009805     IF WS-RESTART-INVOICE-NUMBER > ZERO
+009811         OPEN EXTEND REGISTER-FILE
+009821         OPEN EXTEND AUDIT-FILE
+009831         OPEN EXTEND REJECT-FILE
+009841         OPEN EXTEND AR-EXTRACT-FILE
+009845     ELSE
+009850         OPEN OUTPUT REGISTER-FILE
+009852         OPEN OUTPUT AUDIT-FILE
+009854         OPEN OUTPUT REJECT-FILE
+009856         OPEN OUTPUT AR-EXTRACT-FILE
+009858     END-IF
+009900     PERFORM 2100-READ-INVOICE-RECORD THRU 2100-EXIT.
+010000 1000-EXIT.
+010100     EXIT.
+010200*
+010300******************************************************************
+010400*    1100-LOAD-RATE-TABLE                                        *
+010500*    READS THE RATE-TABLE-FILE AND BUILDS THE IN-MEMORY RATE     *
+010600*    TABLE, KEEPING ONLY THE MOST RECENT ENTRY PER INVOICE TYPE  *
+010700*    WHOSE EFFECTIVE DATE IS NOT AFTER THE RUN DATE.             *
+010800******************************************************************
+010900 1100-LOAD-RATE-TABLE SECTION.
+011000 1100-LOAD-RATE-TABLE-PARA.
+011100     OPEN INPUT RATE-TABLE-FILE
+011200     PERFORM 1110-READ-RATE-RECORD THRU 1110-EXIT
+011300     PERFORM 1120-STORE-RATE-RECORD THRU 1120-EXIT
+011400         UNTIL WS-EOF-RATE
+011500     CLOSE RATE-TABLE-FILE.
+011600 1100-EXIT.
+011700     EXIT.
+011800*
+011900 1110-READ-RATE-RECORD SECTION.
+012000 1110-READ-RATE-RECORD-PARA.
+012100     READ RATE-TABLE-FILE
+012200         AT END SET WS-EOF-RATE TO TRUE
+012300     END-READ.
+012400 1110-EXIT.
+012500     EXIT.
+012600*
+012700 1120-STORE-RATE-RECORD SECTION.
+012800 1120-STORE-RATE-RECORD-PARA.
+012900     IF RTE-EFFECTIVE-DATE NOT > WS-RUN-DATE
+013000         MOVE RTE-INVOICE-TYPE TO WS-LOOKUP-TYPE
+013100         PERFORM 1130-FIND-RATE-ENTRY THRU 1130-EXIT
+013200         IF WS-RATE-FOUND
+013210           IF RTE-EFFECTIVE-DATE >=
+013220                WS-RATE-EFFECTIVE-DATE(WS-RATE-IDX)
+013400             MOVE RTE-EFFECTIVE-DATE
+013500               TO WS-RATE-EFFECTIVE-DATE(WS-RATE-IDX)
+013600             MOVE RTE-DISCOUNT-RATE
+013700               TO WS-RATE-DISCOUNT-RATE(WS-RATE-IDX)
+013800             MOVE RTE-TAX-RATE
+013900               TO WS-RATE-TAX-RATE(WS-RATE-IDX)
+014000             END-IF
+014100         ELSE
+014150           IF WS-RATE-TABLE-COUNT < 50
+014200             ADD 1 TO WS-RATE-TABLE-COUNT
+014300             SET WS-RATE-IDX TO WS-RATE-TABLE-COUNT
+014400             MOVE RTE-INVOICE-TYPE TO WS-RATE-TYPE(WS-RATE-IDX)
+014500             MOVE RTE-EFFECTIVE-DATE
+014510               TO WS-RATE-EFFECTIVE-DATE(WS-RATE-IDX)
+014600             MOVE RTE-DISCOUNT-RATE
+014610               TO WS-RATE-DISCOUNT-RATE(WS-RATE-IDX)
+014700             MOVE RTE-TAX-RATE
+014710               TO WS-RATE-TAX-RATE(WS-RATE-IDX)
+014750           ELSE
+014760             DISPLAY 'RATE TABLE FULL - DISCARDING TYPE: '
+014770                 RTE-INVOICE-TYPE
+014780           END-IF
+014800         END-IF
+014900     END-IF
+015000     PERFORM 1110-READ-RATE-RECORD THRU 1110-EXIT.
+015100 1120-EXIT.
+015200     EXIT.
+015300*
+015310******************************************************************
+015330*    1130-FIND-RATE-ENTRY                                        *
+015350*    SEARCHES THE IN-MEMORY RATE TABLE FOR WS-LOOKUP-TYPE,       *
+015370*    SETTING WS-RATE-FOUND-SW AND WS-RATE-IDX.                   *
+015390******************************************************************
+015410 1130-FIND-RATE-ENTRY SECTION.
+015430 1130-FIND-RATE-ENTRY-PARA.
+015450     MOVE 'N' TO WS-RATE-FOUND-SW
+015470     IF WS-RATE-TABLE-COUNT > ZERO
+015490         SET WS-RATE-IDX TO 1
+015510         SEARCH WS-RATE-ENTRY
+015530             AT END
+015550                 CONTINUE
+015570             WHEN WS-RATE-TYPE(WS-RATE-IDX) = WS-LOOKUP-TYPE
+015590                 MOVE 'Y' TO WS-RATE-FOUND-SW
+015610         END-SEARCH
+015630     END-IF.
+015650 1130-EXIT.
+015670     EXIT.
+015690*
+015710******************************************************************
+015730*    1150-LOAD-RUN-PARMS                                         *
+015750*    READS THE ONE-RECORD PARAMETER-FILE FOR THE CHECKPOINT       *
+015770*    INTERVAL.  IF THE CARD IS MISSING THE COMPILED-IN DEFAULT    *
+015790*    OF 100 INVOICES PER CHECKPOINT IS LEFT IN PLACE.             *
+015810******************************************************************
+015830 1150-LOAD-RUN-PARMS SECTION.
+015850 1150-LOAD-RUN-PARMS-PARA.
+015870     OPEN INPUT PARAMETER-FILE
+015890     IF WS-PARM-FILE-STATUS = '00'
+015910         READ PARAMETER-FILE
+015930             AT END MOVE 100 TO PARM-CHECKPOINT-INTERVAL
+015950         END-READ
+015970         CLOSE PARAMETER-FILE
+015990     ELSE
+016010         MOVE 100 TO PARM-CHECKPOINT-INTERVAL
+016030     END-IF
+016050     MOVE PARM-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL.
+016070 1150-EXIT.
+016090     EXIT.
+016110*
+016130******************************************************************
+016150*    1200-RESTART-CHECK                                          *
+016170*    READS ANY EXISTING CHECKPOINT-FILE TO FIND THE LAST INVOICE  *
+016190*    NUMBER COMPLETED BY A PRIOR RUN, THEN REOPENS THE            *
+016210*    CHECKPOINT-FILE FOR EXTEND SO THIS RUN CAN APPEND TO IT.     *
+016230*    A MISSING CHECKPOINT-FILE MEANS A FRESH RUN - NOTHING TO     *
+016250*    SKIP, AND THE FILE IS OPENED OUTPUT INSTEAD.  A CHECKPOINT-  *
+016270*    FILE WHOSE LAST RECORD IS MARKED COMPLETE (WRITTEN BY        *
+016290*    2820-WRITE-COMPLETION-RECORD AT A PRIOR RUN'S NORMAL END)    *
+016310*    BELONGS TO A RUN THAT ALREADY FINISHED, NOT ONE TO RESUME -   *
+016330*    IT IS TREATED THE SAME AS A MISSING FILE AND REOPENED OUTPUT. *
+016350******************************************************************
+016370 1200-RESTART-CHECK SECTION.
+016390 1200-RESTART-CHECK-PARA.
+016410     MOVE ZERO TO WS-RESTART-INVOICE-NUMBER
+016430     MOVE SPACES TO WS-CKPT-LAST-STATUS
+016450     OPEN INPUT CHECKPOINT-FILE
+016470     IF WS-CKPT-FILE-STATUS = '00'
+016490         PERFORM 1210-READ-CHECKPOINT-RECORD THRU 1210-EXIT
+016510         PERFORM 1220-SAVE-CHECKPOINT-RECORD THRU 1220-EXIT
+016530             UNTIL WS-EOF-CKPT
+016550         CLOSE CHECKPOINT-FILE
+016570         IF WS-CKPT-LAST-RUN-COMPLETE
+016590             MOVE ZERO TO WS-RESTART-INVOICE-NUMBER
+016610             MOVE ZERO TO WS-CKPT-RECORD-COUNT
+016630             MOVE ZERO TO WS-GRAND-TOTAL
+016650             OPEN OUTPUT CHECKPOINT-FILE
+016670         ELSE
+016690             OPEN EXTEND CHECKPOINT-FILE
+016710         END-IF
+016730     ELSE
+016750         OPEN OUTPUT CHECKPOINT-FILE
+016770     END-IF.
+016790 1200-EXIT.
+016810     EXIT.
+016830*
+016850 1210-READ-CHECKPOINT-RECORD SECTION.
+016870 1210-READ-CHECKPOINT-RECORD-PARA.
+016890     READ CHECKPOINT-FILE
+016910         AT END SET WS-EOF-CKPT TO TRUE
+016930     END-READ.
+016950 1210-EXIT.
+016970     EXIT.
+016990*
+017010 1220-SAVE-CHECKPOINT-RECORD SECTION.
+017030 1220-SAVE-CHECKPOINT-RECORD-PARA.
+017050     MOVE CKP-LAST-INVOICE-NUMBER TO WS-RESTART-INVOICE-NUMBER
+017070     MOVE CKP-RECORD-COUNT TO WS-CKPT-RECORD-COUNT
+017090     MOVE CKP-RUN-STATUS TO WS-CKPT-LAST-STATUS
+017110     MOVE CKP-RUN-GRAND-TOTAL TO WS-GRAND-TOTAL
+017130     PERFORM 1210-READ-CHECKPOINT-RECORD THRU 1210-EXIT.
+017150 1220-EXIT.
+017170     EXIT.
+017190*
+017300******************************************************************
+017310*    2000-PROCESS-INVOICE                                        *
+017320*    RUNS ONE INVOICE-FILE RECORD THROUGH THE DISCOUNT/TOTAL     *
+017330*    LOGIC AND READS THE NEXT RECORD.                            *
+017340******************************************************************
+017350 2000-PROCESS-INVOICE SECTION.
+017360 2000-PROCESS-INVOICE-PARA.
+017370     MOVE INV-TYPE TO InvoiceType
+017380     PERFORM GetInvoiceDiscount-Para
+017390     IF WS-INVALID-TYPE
+017400         PERFORM 2900-WRITE-REJECT-RECORD THRU 2900-EXIT
+017410     ELSE
+017420         PERFORM GetTotal-Para
+017430         PERFORM 2600-WRITE-REGISTER-LINE THRU 2600-EXIT
+017440         PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT
+017450         PERFORM 2700-WRITE-AR-EXTRACT THRU 2700-EXIT
+017460     END-IF
+017470     PERFORM 2800-CHECKPOINT THRU 2800-EXIT
+017480     PERFORM 2100-READ-INVOICE-RECORD THRU 2100-EXIT.
+017490 2000-EXIT.
+017500     EXIT.
+017510*
+017520******************************************************************
+017530*    2100-READ-INVOICE-RECORD                                    *
+017540*    READS THE NEXT INVOICE-FILE RECORD, SETTING THE END-OF-FILE *
+017550*    SWITCH WHEN THE FILE IS EXHAUSTED.                          *
+017560******************************************************************
+017570 2100-READ-INVOICE-RECORD SECTION.
+017580 2100-READ-INVOICE-RECORD-PARA.
+017590     READ INVOICE-FILE
+017600         AT END SET WS-EOF-INVOICE TO TRUE
+017610     END-READ
+017620     IF NOT WS-EOF-INVOICE
+017630         IF INV-NUMBER NOT > WS-RESTART-INVOICE-NUMBER
+017640             PERFORM 2100-READ-INVOICE-RECORD THRU 2100-EXIT
+017650         END-IF
+017660     END-IF.
+017670 2100-EXIT.
+017680     EXIT.
+017690*
+017700******************************************************************
+017710*    2600-WRITE-REGISTER-LINE                                    *
+017720*    WRITES ONE DAILY INVOICE REGISTER LINE AND ACCUMULATES THE  *
+017730*    RUN'S GRAND TOTAL.                                          *
+017740******************************************************************
+017750 2600-WRITE-REGISTER-LINE SECTION.
+017760 2600-WRITE-REGISTER-LINE-PARA.
+017770     MOVE SPACES TO REG-LINE
+017780     MOVE INV-NUMBER TO REG-INVOICE-NUMBER
+017790     MOVE InvoiceType TO REG-INVOICE-TYPE
+017800     MOVE Discount TO REG-DISCOUNT
+017810     MOVE WS-TAX-AMOUNT TO REG-TAX-AMOUNT
+017820     MOVE Total TO REG-TOTAL
+017830     WRITE REG-LINE
+017840     ADD Total TO WS-GRAND-TOTAL.
+017850 2600-EXIT.
+017860     EXIT.
+017870*
+017880******************************************************************
+017890*    2700-WRITE-AR-EXTRACT                                       *
+017900*    WRITES ONE AR INTERFACE EXTRACT ROW FOR THE FINALIZED       *
+017910*    INVOICE TOTAL, FOR ACCOUNTS RECEIVABLE TO PICK UP AND POST. *
+017920******************************************************************
+017930 2700-WRITE-AR-EXTRACT SECTION.
+017940 2700-WRITE-AR-EXTRACT-PARA.
+017950     MOVE INV-NUMBER          TO EXT-INVOICE-NUMBER
+017960     MOVE INV-CUSTOMER-NUMBER TO EXT-CUSTOMER-NUMBER
+017970     MOVE InvoiceType         TO EXT-INVOICE-TYPE
+017980     MOVE Total               TO EXT-FINAL-TOTAL
+017990     MOVE WS-RUN-DATE         TO EXT-POSTING-DATE
+018000     WRITE EXT-RECORD.
+018010 2700-EXIT.
+018020     EXIT.
+018030*
+018040******************************************************************
+018050*    2500-WRITE-AUDIT-RECORD                                    *
+018060*    WRITES ONE AUDIT LOG ROW FOR THE DISCOUNT/TAX/TOTAL         *
+018070*    COMPUTATION JUST PERFORMED FOR THIS INVOICE.                *
+018080******************************************************************
+018090 2500-WRITE-AUDIT-RECORD SECTION.
+018100 2500-WRITE-AUDIT-RECORD-PARA.
+018110     MOVE INV-NUMBER TO AUD-INVOICE-NUMBER
+018120     MOVE InvoiceType TO AUD-INVOICE-TYPE
+018130     MOVE Discount TO AUD-DISCOUNT
+018140     MOVE WS-TAX-AMOUNT TO AUD-TAX-AMOUNT
+018150     MOVE Total TO AUD-TOTAL
+018160     MOVE WS-RUN-DATE TO AUD-RUN-DATE
+018170     MOVE WS-RUN-TIME TO AUD-RUN-TIME
+018180     WRITE AUD-RECORD.
+018190 2500-EXIT.
+018200     EXIT.
+018210*
+018220******************************************************************
+018230*    2800-CHECKPOINT                                             *
+018240*    AFTER EVERY INVOICE PROCESSED, RECORDS THE LAST INVOICE     *
+018250*    NUMBER COMPLETED AND THE RUNNING GRAND TOTAL, SO A          *
+018260*    RESTARTED RUN NEVER REPROCESSES AN INVOICE ALREADY WRITTEN  *
+018270*    TO THE REGISTER/AUDIT/AR-EXTRACT/REJECT FILES.              *
+018280*    WS-CHECKPOINT-INTERVAL STILL PACES A PROGRESS MESSAGE      *
+018290*    EVERY PARM-CHECKPOINT-INTERVAL INVOICES.                    *
+018300******************************************************************
+018310 2800-CHECKPOINT SECTION.
+018320 2800-CHECKPOINT-PARA.
+018330     ADD 1 TO WS-RECORDS-SINCE-CKPT
+018340     ADD 1 TO WS-CKPT-RECORD-COUNT
+018350     PERFORM 2810-WRITE-CHECKPOINT-RECORD THRU 2810-EXIT
+018360     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+018370         DISPLAY 'CHECKPOINT: ' WS-CKPT-RECORD-COUNT
+018380             ' INVOICES PROCESSED'
+018390         MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+018400     END-IF.
+018410 2800-EXIT.
+018420     EXIT.
+018430*
+018440 2810-WRITE-CHECKPOINT-RECORD SECTION.
+018450 2810-WRITE-CHECKPOINT-RECORD-PARA.
+018460     MOVE INV-NUMBER TO CKP-LAST-INVOICE-NUMBER
+018470     MOVE WS-RUN-DATE TO CKP-RUN-DATE
+018480     MOVE WS-RUN-TIME TO CKP-RUN-TIME
+018490     MOVE WS-CKPT-RECORD-COUNT TO CKP-RECORD-COUNT
+018500     MOVE WS-GRAND-TOTAL TO CKP-RUN-GRAND-TOTAL
+018510     MOVE 'I' TO CKP-RUN-STATUS
+018520     WRITE CKP-RECORD.
+018530 2810-EXIT.
+018540     EXIT.
+018550*
+018560******************************************************************
+018570*    2820-WRITE-COMPLETION-RECORD                                *
+018580*    WRITTEN ONCE AT NORMAL END OF RUN SO A FOLLOWING RUN'S      *
+018590*    1200-RESTART-CHECK CAN TELL THIS CHECKPOINT-FILE BELONGS TO *
+018600*    A COMPLETED RUN RATHER THAN ONE TO RESUME.                  *
+018610******************************************************************
+018620 2820-WRITE-COMPLETION-RECORD SECTION.
+018630 2820-WRITE-COMPLETION-RECORD-PARA.
+018640     MOVE INV-NUMBER TO CKP-LAST-INVOICE-NUMBER
+018650     MOVE WS-RUN-DATE TO CKP-RUN-DATE
+018660     MOVE WS-RUN-TIME TO CKP-RUN-TIME
+018670     MOVE WS-CKPT-RECORD-COUNT TO CKP-RECORD-COUNT
+018680     MOVE WS-GRAND-TOTAL TO CKP-RUN-GRAND-TOTAL
+018690     MOVE 'C' TO CKP-RUN-STATUS
+018700     WRITE CKP-RECORD.
+018710 2820-EXIT.
+018720     EXIT.
+018730*
+018740******************************************************************
+018750*    2900-WRITE-REJECT-RECORD                                    *
+018760*    WRITES THE OFFENDING INVOICE TO THE REJECT-FILE WITH A      *
+018770*    REASON CODE WHEN INVOICETYPE IS NOT IN THE RATE TABLE.      *
+018780******************************************************************
+018790 2900-WRITE-REJECT-RECORD SECTION.
+018800 2900-WRITE-REJECT-RECORD-PARA.
+018810     MOVE INV-NUMBER TO REJ-INVOICE-NUMBER
+018820     MOVE INV-CUSTOMER-NUMBER TO REJ-CUSTOMER-NUMBER
+018830     MOVE InvoiceType TO REJ-INVOICE-TYPE
+018840     MOVE INV-AMOUNT TO REJ-AMOUNT
+018850     MOVE 'BADT' TO REJ-REASON-CODE
+018860     MOVE 'UNRECOGNIZED INVOICETYPE - NOT IN RATE TABLE'
+018870         TO REJ-REASON-TEXT
+018880     WRITE REJ-RECORD.
+018890 2900-EXIT.
+018900     EXIT.
+018910*
+018920******************************************************************
+018930*    GETINVOICEDISCOUNT                                          *
+018940*    LOOKS UP THE DISCOUNT RATE FOR INVOICETYPE IN THE IN-MEMORY *
+018950*    RATE TABLE AND COMPUTES THE DOLLAR DISCOUNT. AN INVOICETYPE *
+018960*    NOT FOUND IN THE RATE TABLE IS TREATED AS ZERO DISCOUNT.    *
+018970******************************************************************
+018980 GetInvoiceDiscount SECTION.
+018990 GetInvoiceDiscount-Para.
+019000     MOVE InvoiceType TO WS-LOOKUP-TYPE
+019010     PERFORM 1130-FIND-RATE-ENTRY THRU 1130-EXIT
+019020     IF WS-RATE-FOUND
+019030         MOVE 'N' TO WS-INVALID-TYPE-SW
+019040         COMPUTE Discount ROUNDED =
+019050             INV-AMOUNT * WS-RATE-DISCOUNT-RATE(WS-RATE-IDX)
+019060         MOVE WS-RATE-TAX-RATE(WS-RATE-IDX) TO WS-INVOICE-TAX-RATE
+019070     ELSE
+019080         MOVE 'Y' TO WS-INVALID-TYPE-SW
+019090         MOVE 0 TO Discount
+019100         MOVE 0 TO WS-INVOICE-TAX-RATE
+019110     END-IF.
+019120     EXIT SECTION.
+019130*
+019140******************************************************************
+019150*    TAX-CALC                                                    *
+019160*    APPLIES THE INVOICE TYPE'S TAX RATE TO THE POST-DISCOUNT    *
+019170*    AMOUNT, BETWEEN THE DISCOUNT STEP AND THE FINAL TOTAL.      *
+019180******************************************************************
+019190 TAX-CALC SECTION.
+019200 TAX-CALC-Para.
+019210     COMPUTE WS-TAX-AMOUNT ROUNDED =
+019220         (INV-AMOUNT - Discount) * WS-INVOICE-TAX-RATE.
+019230     EXIT SECTION.
+019240*
+019250 GetTotal SECTION.
+019260 GetTotal-Para.
+019270     PERFORM TAX-CALC-Para
+019280     COMPUTE Total = INV-AMOUNT - Discount + WS-TAX-AMOUNT
+019290     IF InvoiceType = CreditMemo
+019300         COMPUTE Total = Total * -1
+019310     END-IF
+019320     DISPLAY 'Total after discount: ' Total.
+019330     EXIT SECTION.
+019340*
+019350******************************************************************
+019360*    8000-WRITE-GRAND-TOTAL-LINE                                 *
+019370*    WRITES THE FINAL LINE OF THE DAILY INVOICE REGISTER.        *
+019380******************************************************************
+019390 8000-WRITE-GRAND-TOTAL-LINE SECTION.
+019400 8000-WRITE-GRAND-TOTAL-LINE-PARA.
+019410     MOVE SPACES TO REG-LINE
+019420     MOVE 'GRAND TOTAL' TO REG-INVOICE-TYPE
+019430     MOVE WS-GRAND-TOTAL TO REG-TOTAL
+019440     WRITE REG-LINE.
+019450 8000-EXIT.
+019460     EXIT.
+019470*
+019480******************************************************************
+019490*    9000-TERMINATE                                              *
+019500*    WRITES THE REGISTER GRAND-TOTAL LINE, WRITES THE FINAL      *
+019510*    CHECKPOINT COMPLETION RECORD, AND CLOSES ALL FILES AT END   *
+019520*    OF RUN.                                                     *
+019530******************************************************************
+019540 9000-TERMINATE SECTION.
+019550 9000-TERMINATE-PARA.
+019560     PERFORM 8000-WRITE-GRAND-TOTAL-LINE THRU 8000-EXIT
+019570     PERFORM 2820-WRITE-COMPLETION-RECORD THRU 2820-EXIT
+019580     CLOSE INVOICE-FILE
+019590     CLOSE REGISTER-FILE
+019600     CLOSE AUDIT-FILE
+019610     CLOSE CHECKPOINT-FILE
+019620     CLOSE REJECT-FILE
+019630     CLOSE AR-EXTRACT-FILE.
+019640 9000-EXIT.
+019650     EXIT.
+019660*
+019670 END PROGRAM INVOICE.
